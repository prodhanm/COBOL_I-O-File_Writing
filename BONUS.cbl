@@ -1,15 +1,26 @@
-        IDENTIFICAITON DIVISION.
+        IDENTIFICATION DIVISION.
         PROGRAM-ID. BONUS.
-        
+
         ENVIRONMENT DIVISION.
-        * This is area where the files that are being 
-        * configured are defined.
+      * This is area where the files that are being
+      * configured are defined.
         INPUT-OUTPUT SECTION.
-        FILE CONTROL.
+        FILE-CONTROL.
             SELECT INPUT-BONUS ASSIGN TO INBONUS
                 FILE STATUS IS WS-INBONUS-STATUS.
             SELECT OUTPUT-BONUS ASSIGN TO OUTBONUS
                 FILE STATUS IS WS-OUTBONUS-STATUS.
+            SELECT BADBONUS-FILE ASSIGN TO BADBONUS
+                FILE STATUS IS WS-BADBONUS-STATUS.
+            SELECT CTL-REPORT ASSIGN TO CTLRPT
+                FILE STATUS IS WS-CTLRPT-STATUS.
+            SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFL
+                FILE STATUS IS WS-CHKPT-STATUS.
+            SELECT YTD-BONUS-MASTER ASSIGN TO YTDMSTR
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS YTD-KEY
+                FILE STATUS IS WS-YTDMSTR-STATUS.
 
         DATA DIVISION.
         FILE SECTION.
@@ -18,66 +29,514 @@
             RECORDING MODE IS F
             BLOCK CONTAINS 80 RECORDS
             DATA RECORD IS FD-INBONUS-REC.
-        01 FD-INBONUS-REC.                  PIC X(80).
+        01 FD-INBONUS-REC                   PIC X(80).
 
         FD OUTPUT-BONUS
             RECORDING MODE IS F
             BLOCK CONTAINS 80 RECORDS
             DATA RECORD IS FD-OUTBONUS-REC.
-        01 FD-OUTBONUS-REC.                  PIC X(80).
+        01 FD-OUTBONUS-REC                  PIC X(80).
+
+        FD BADBONUS-FILE
+            RECORDING MODE IS F
+            BLOCK CONTAINS 80 RECORDS
+            DATA RECORD IS FD-BADBONUS-REC.
+        01 FD-BADBONUS-REC                  PIC X(80).
+
+      * CTL-REPORT carries both the invalid-state exception listing
+      * and the end-of-run balancing report, so operations has one
+      * place to look for "did this run process everything".
+        FD CTL-REPORT
+            RECORDING MODE IS F
+            DATA RECORD IS CTL-REPORT-LINE.
+        01 CTL-REPORT-LINE                  PIC X(132).
+
+      * CHECKPOINT-FILE holds a single restart record - the run's
+      * control totals as of the last checkpoint, so a restart resumes
+      * both the input position and the balancing report accumulators.
+      * It is rewritten (not appended to) every WS-CHECKPOINT-INTERVAL
+      * records, and cleared at the end of a clean run.
+        FD CHECKPOINT-FILE
+            RECORDING MODE IS F.
+        01 CHKPT-REC.
+            05 CHKPT-REC-IN-COUNT           PIC 9(09).
+            05 CHKPT-REC-OUT-COUNT          PIC 9(09).
+            05 CHKPT-REC-REJ-COUNT          PIC 9(09).
+            05 CHKPT-REC-BONUS-TOTAL        PIC S9(9)V99.
+
+      * YTD-BONUS-MASTER is the running year-to-date total of net
+      * bonus dollars paid to each employee, keyed by name.
+        FD YTD-BONUS-MASTER
+            RECORDING MODE IS F.
+        01 YTD-BONUS-REC.
+            05 YTD-KEY.
+                10 YTD-LAST-NAME             PIC X(20).
+                10 YTD-FIRST-NAME            PIC X(15).
+                10 YTD-MID-INIT              PIC X(01).
+            05 YTD-BONUS-YTD-AMT             PIC S9(9)V99.
 
         WORKING-STORAGE SECTION.
         01 FILLER                           PIC X(37)  VALUE
             'BEGIN WORKING STORAGE FOR BONUS '.
         01 WS-INBONUS-STATUS                PIC 9(02)  VALUE ZEROS.
         01 WS-OUTBONUS-STATUS               PIC 9(02)  VALUE ZEROS.
-        * 'VALUE ZEROES' are how you initialize a variable in COBOL.
-        * The next section is the ACCUMULATORS, which is how we defined
-        * the records that are to be input and output.
+        01 WS-BADBONUS-STATUS               PIC 9(02)  VALUE ZEROS.
+        01 WS-CTLRPT-STATUS                 PIC 9(02)  VALUE ZEROS.
+        01 WS-CHKPT-STATUS                  PIC 9(02)  VALUE ZEROS.
+        01 WS-YTDMSTR-STATUS                PIC 9(02)  VALUE ZEROS.
+      * 'VALUE ZEROES' are how you initialize a variable in COBOL.
+      * The next section is the ACCUMULATORS, which is how we defined
+      * the records that are to be input and output.
 
         01 W01-ACCUMULATORS.
-            05 WS-REC-IN                    PIC S9(04) COMP VALUE ZEROS.
-            05 WS-REC-OUT                   PIC S9(04) COMP VALUE ZEROS.
-        
+            05 WS-REC-IN                    PIC S9(9) COMP VALUE ZEROS.
+            05 WS-REC-OUT                   PIC S9(9) COMP VALUE ZEROS.
+            05 WS-REC-REJECTED              PIC S9(9) COMP VALUE ZEROS.
+            05 WS-EXPECTED-TOTAL            PIC S9(9) COMP VALUE ZEROS.
+            05 WS-BONUS-TOTAL               PIC S9(9)V99 VALUE ZEROS.
+
         01 W02-SWITCHES.
             05 WS-INBONUS-EOF-SW            PIC X(01)   VALUE 'N'.
-        * INPUT and OUTPUT layouts as the rest of the variables in WS.
-
-        01 WS-INBONUS-REC.
-            05 WS-IN-STATE-CODE             PIC X(02).
-            05 WS-IN-LAST-NAME              PIC X(20).
-            05 WS-IN-FIRST-NAME             PIC X(15).
-            05 WS-IN-MID-INIT               PIC X(01).
-            05 WS-IN-BONUS-AMT              PIC 9(9).
-            05 WS-IN-FED-EXEMPT-IND         PIC X(01).
-            05 WS-IN-ST-EXEMPT-IND          PIC X(01).
-            05 WS-IN-FILLER                 PIC X(31).
-        
-        01 WS-OUTBONUS-REC.
-            05 WS-OUT-STATE-CODE            PIC X(02).
-            05 WS-OUT-LAST-NAME             PIC X(20).
-            05 WS-OUT-FIRST-NAME            PIC X(15).
-            05 WS-OUT-MID-INIT              PIC X(01).
-            05 WS-OUT-BONUS-AMT             PIC 9(7)V99.
-            05 WS-OUT-FED-EXEMPT-IND        PIC X(01).
-            05 WS-OUT-ST-EXEMPT-IND         PIC X(01).
-            05 WS-OUT-FILLER                PIC X(31).
+            05 WS-RESTART-SW                PIC X(01)   VALUE 'N'.
+            05 WS-STATE-VALID-SW            PIC X(01)   VALUE 'N'.
+                88 WS-STATE-IS-VALID                    VALUE 'Y'.
+      * INPUT and OUTPUT layouts are shared with any other program
+      * that reads OUTBONUS - see copybooks/BONUSREC.cpy.
+
+        COPY BONUSREC.
+
+      * W03-TAX-TABLE is the list of state codes BONUS will accept,
+      * along with each state's flat supplemental withholding rate.
+      * A state code that is not in this table is a reject, not a
+      * silent pass-through.
+        01 WS-STATE-TABLE-VALUES.
+            05 FILLER                       PIC X(05) VALUE 'NY068'.
+            05 FILLER                       PIC X(05) VALUE 'CA090'.
+            05 FILLER                       PIC X(05) VALUE 'TX000'.
+            05 FILLER                       PIC X(05) VALUE 'FL000'.
+            05 FILLER                       PIC X(05) VALUE 'WA000'.
+            05 FILLER                       PIC X(05) VALUE 'NJ064'.
+            05 FILLER                       PIC X(05) VALUE 'PA031'.
+            05 FILLER                       PIC X(05) VALUE 'IL050'.
+            05 FILLER                       PIC X(05) VALUE 'OH040'.
+            05 FILLER                       PIC X(05) VALUE 'MA050'.
+
+        01 WS-STATE-TABLE REDEFINES WS-STATE-TABLE-VALUES.
+            05 WS-STATE-ENTRY OCCURS 10 TIMES INDEXED BY WS-STATE-IDX.
+                10 WS-STATE-CD               PIC X(02).
+                10 WS-STATE-TAX-RATE         PIC V999.
+
+        01 W04-WITHHOLDING-FIELDS.
+            05 WS-FED-TAX-RATE              PIC 9V999 VALUE .220.
+            05 WS-WORK-GROSS-AMT            PIC S9(9)V99 VALUE ZEROS.
+            05 WS-WORK-FED-TAX              PIC S9(9)V99 VALUE ZEROS.
+            05 WS-WORK-ST-TAX               PIC S9(9)V99 VALUE ZEROS.
+
+        01 W05-RESTART-FIELDS.
+      * A checkpoint is taken every WS-CHECKPOINT-INTERVAL records.
+      * This has to be 1 (every record) - OUTBONUS/BADBONUS are
+      * reopened with OPEN EXTEND on restart and INPUT-BONUS is only
+      * repositioned back to the last checkpoint, not to the actual
+      * abend point, so any wider interval would replay and duplicate
+      * every record between the checkpoint and the abend.
+            05 WS-CHECKPOINT-INTERVAL       PIC S9(9) COMP VALUE 1.
+            05 WS-RESTART-COUNT             PIC S9(9) COMP VALUE ZEROS.
+
+        01 W06-REPORT-FIELDS.
+            05 WS-RPT-LINE                  PIC X(132).
+            05 WS-RPT-CNT-EDIT              PIC ZZZ,ZZ9.
+            05 WS-RPT-AMT-EDIT              PIC ZZZ,ZZZ,ZZ9.99-.
 
         PROCEDURE DIVISION.
-        * This is the main part of the program where 
-        * the logic is written.
+      * This is the main part of the program where
+      * the logic is written.
 
         P0100-MAINLINE.
             PERFORM P0200-INITIALIZES       THRU P0299-EXIT.
 
             PERFORM P0300-PROCESS-INPUT     THRU P0399-EXIT
                 UNTIL WS-INBONUS-EOF-SW = 'Y'.
-            * This is the loop that reads the input until the
-            * end of the file.
+      * This is the loop that reads the input until the
+      * end of the file.
 
             PERFORM P0400-WRAP-UP           THRU P0499-EXIT
 
             STOP RUN.
 
         P0199-EXIT.
-            EXIT. 
+            EXIT.
+
+        P0200-INITIALIZES.
+      * Look for a checkpoint left behind by a prior run that didn't
+      * finish. If one is found, reopen INPUT-BONUS/OUTPUT-BONUS in
+      * a way that resumes the batch window instead of starting over.
+            PERFORM P0210-CHECK-RESTART.
+
+            IF WS-RESTART-SW = 'Y'
+                OPEN INPUT INPUT-BONUS
+                PERFORM P0500-CHECK-INBONUS-STATUS
+                PERFORM P0220-SKIP-TO-CHECKPOINT
+                OPEN EXTEND OUTPUT-BONUS
+                PERFORM P0510-CHECK-OUTBONUS-STATUS
+                OPEN EXTEND BADBONUS-FILE
+                PERFORM P0520-CHECK-BADBONUS-STATUS
+            ELSE
+                OPEN INPUT INPUT-BONUS
+                PERFORM P0500-CHECK-INBONUS-STATUS
+                OPEN OUTPUT OUTPUT-BONUS
+                PERFORM P0510-CHECK-OUTBONUS-STATUS
+                OPEN OUTPUT BADBONUS-FILE
+                PERFORM P0520-CHECK-BADBONUS-STATUS
+            END-IF.
+
+      * CTL-REPORT is a SYSOUT report, a fresh spool dataset every job
+      * step - there is nothing to extend across separate executions,
+      * so it always opens fresh, restart or not. A restarted run's
+      * balance/exception lines are those of the run that finished it,
+      * not a merge with the aborted attempt's spool output.
+            OPEN OUTPUT CTL-REPORT.
+            PERFORM P0540-CHECK-CTLRPT-STATUS.
+
+            PERFORM P0230-OPEN-YTD-MASTER.
+
+            PERFORM P0380-READ-INPUT.
+
+        P0299-EXIT.
+            EXIT.
+
+        P0210-CHECK-RESTART.
+      * CHECKPOINT-FILE holds the control totals as of the last
+      * checkpoint. If it opens and a record is on it, this run is a
+      * restart, and the totals restore straight from that record -
+      * P0220 only has to reposition INPUT-BONUS, not recount it.
+            MOVE 'N' TO WS-RESTART-SW.
+            MOVE ZEROS TO WS-RESTART-COUNT.
+            OPEN INPUT CHECKPOINT-FILE.
+            PERFORM P0550-CHECK-CHKPT-STATUS.
+            IF WS-CHKPT-STATUS = 00
+                READ CHECKPOINT-FILE
+                PERFORM P0550-CHECK-CHKPT-STATUS
+                IF WS-CHKPT-STATUS = 00
+                    MOVE CHKPT-REC-IN-COUNT     TO WS-RESTART-COUNT
+                    MOVE CHKPT-REC-IN-COUNT     TO WS-REC-IN
+                    MOVE CHKPT-REC-OUT-COUNT    TO WS-REC-OUT
+                    MOVE CHKPT-REC-REJ-COUNT    TO WS-REC-REJECTED
+                    MOVE CHKPT-REC-BONUS-TOTAL  TO WS-BONUS-TOTAL
+                    MOVE 'Y' TO WS-RESTART-SW
+                END-IF
+                CLOSE CHECKPOINT-FILE
+                PERFORM P0550-CHECK-CHKPT-STATUS
+            END-IF.
+
+        P0220-SKIP-TO-CHECKPOINT.
+      * INPUT-BONUS is a sequential file, so resuming means reading
+      * (and discarding) the records already processed last time
+      * rather than reprocessing or duplicating them downstream.
+      * WS-REC-IN was already restored from the checkpoint in P0210,
+      * so this loop only repositions the file - it must not recount.
+            PERFORM WS-RESTART-COUNT TIMES
+                READ INPUT-BONUS INTO WS-INBONUS-REC
+                    AT END
+                        MOVE 'Y' TO WS-INBONUS-EOF-SW
+                END-READ
+                PERFORM P0500-CHECK-INBONUS-STATUS
+            END-PERFORM.
+
+        P0230-OPEN-YTD-MASTER.
+      * The very first run of BONUS won't have a YTD master yet -
+      * build it if OPEN I-O comes back "file not found".
+            OPEN I-O YTD-BONUS-MASTER.
+            IF WS-YTDMSTR-STATUS = 35
+                OPEN OUTPUT YTD-BONUS-MASTER
+                CLOSE YTD-BONUS-MASTER
+                PERFORM P0530-CHECK-YTDMSTR-STATUS
+                OPEN I-O YTD-BONUS-MASTER
+            END-IF.
+            PERFORM P0530-CHECK-YTDMSTR-STATUS.
+
+        P0300-PROCESS-INPUT.
+            PERFORM P0310-VALIDATE-STATE.
+
+            IF WS-STATE-IS-VALID
+                PERFORM P0320-CALC-WITHHOLDING
+                PERFORM P0330-BUILD-OUTPUT-REC
+                PERFORM P0340-WRITE-OUTPUT
+                PERFORM P0350-UPDATE-YTD-MASTER
+            ELSE
+                PERFORM P0360-REJECT-RECORD
+            END-IF.
+
+            IF WS-REC-IN > ZEROS
+                AND FUNCTION MOD(WS-REC-IN, WS-CHECKPOINT-INTERVAL) = 0
+                    PERFORM P0370-WRITE-CHECKPOINT
+            END-IF.
+
+            PERFORM P0380-READ-INPUT.
+
+        P0399-EXIT.
+            EXIT.
+
+        P0310-VALIDATE-STATE.
+      * A blank or mistyped state code must not reach WS-OUTBONUS-REC
+      * and break downstream state tax reporting - reject it instead.
+            MOVE 'N' TO WS-STATE-VALID-SW.
+            SET WS-STATE-IDX TO 1.
+            SEARCH WS-STATE-ENTRY
+                AT END
+                    MOVE 'N' TO WS-STATE-VALID-SW
+                WHEN WS-STATE-CD (WS-STATE-IDX) = WS-IN-STATE-CODE
+                    MOVE 'Y' TO WS-STATE-VALID-SW
+            END-SEARCH.
+
+        P0320-CALC-WITHHOLDING.
+      * Negative amounts are clawbacks/reversals (see WS-IN-BONUS-AMT)
+      * and pass straight through - the exempt-suppression logic below
+      * only makes sense for a positive payout.
+            IF WS-IN-BONUS-AMT < 0
+                MOVE WS-IN-BONUS-AMT TO WS-OUT-BONUS-AMT
+            ELSE
+                MOVE WS-IN-BONUS-AMT TO WS-WORK-GROSS-AMT
+                MOVE ZEROS TO WS-WORK-FED-TAX
+                MOVE ZEROS TO WS-WORK-ST-TAX
+
+                IF WS-IN-FED-EXEMPT-IND NOT = 'Y'
+                    COMPUTE WS-WORK-FED-TAX ROUNDED =
+                        WS-WORK-GROSS-AMT * WS-FED-TAX-RATE
+                END-IF
+
+                IF WS-IN-ST-EXEMPT-IND NOT = 'Y'
+                    COMPUTE WS-WORK-ST-TAX ROUNDED =
+                        WS-WORK-GROSS-AMT *
+                        WS-STATE-TAX-RATE (WS-STATE-IDX)
+                END-IF
+
+                COMPUTE WS-OUT-BONUS-AMT ROUNDED =
+                    WS-WORK-GROSS-AMT - WS-WORK-FED-TAX - WS-WORK-ST-TAX
+                    ON SIZE ERROR
+                        DISPLAY 'BONUS ABEND - NET AMT OVERFLOW, LNAME='
+                            WS-IN-LAST-NAME
+                        MOVE 16 TO RETURN-CODE
+                        STOP RUN
+                END-COMPUTE
+            END-IF.
+
+        P0330-BUILD-OUTPUT-REC.
+            MOVE WS-IN-STATE-CODE      TO WS-OUT-STATE-CODE.
+            MOVE WS-IN-LAST-NAME       TO WS-OUT-LAST-NAME.
+            MOVE WS-IN-FIRST-NAME      TO WS-OUT-FIRST-NAME.
+            MOVE WS-IN-MID-INIT        TO WS-OUT-MID-INIT.
+            MOVE WS-IN-FED-EXEMPT-IND  TO WS-OUT-FED-EXEMPT-IND.
+            MOVE WS-IN-ST-EXEMPT-IND   TO WS-OUT-ST-EXEMPT-IND.
+            MOVE SPACES                TO WS-OUT-FILLER.
+
+
+        P0340-WRITE-OUTPUT.
+            WRITE FD-OUTBONUS-REC FROM WS-OUTBONUS-REC.
+            PERFORM P0510-CHECK-OUTBONUS-STATUS.
+            ADD 1 TO WS-REC-OUT.
+            ADD WS-OUT-BONUS-AMT TO WS-BONUS-TOTAL.
+
+        P0350-UPDATE-YTD-MASTER.
+      * Accumulate this run's net bonus into the employee's running
+      * year-to-date total, creating the master record the first
+      * time this employee is seen.
+            MOVE WS-OUT-LAST-NAME               TO YTD-LAST-NAME.
+            MOVE WS-OUT-FIRST-NAME               TO YTD-FIRST-NAME.
+            MOVE WS-OUT-MID-INIT                 TO YTD-MID-INIT.
+            READ YTD-BONUS-MASTER
+                INVALID KEY
+                    PERFORM P0530-CHECK-YTDMSTR-STATUS
+                    MOVE WS-OUT-BONUS-AMT TO YTD-BONUS-YTD-AMT
+                    WRITE YTD-BONUS-REC
+                    PERFORM P0530-CHECK-YTDMSTR-STATUS
+                NOT INVALID KEY
+                    PERFORM P0530-CHECK-YTDMSTR-STATUS
+                    ADD WS-OUT-BONUS-AMT TO YTD-BONUS-YTD-AMT
+                    REWRITE YTD-BONUS-REC
+                    PERFORM P0530-CHECK-YTDMSTR-STATUS
+            END-READ.
+
+        P0360-REJECT-RECORD.
+      * Rejects go to BADBONUS untouched, plus one line on the
+      * exception report so payroll knows what to fix and resubmit.
+            WRITE FD-BADBONUS-REC FROM WS-INBONUS-REC.
+            PERFORM P0520-CHECK-BADBONUS-STATUS.
+            ADD 1 TO WS-REC-REJECTED.
+
+            MOVE SPACES TO WS-RPT-LINE.
+            STRING 'REJECT - BAD STATE  LNAME='  DELIMITED BY SIZE
+                   WS-IN-LAST-NAME                DELIMITED BY SIZE
+                   ' FNAME='                       DELIMITED BY SIZE
+                   WS-IN-FIRST-NAME                DELIMITED BY SIZE
+                   ' STATE='                        DELIMITED BY SIZE
+                   WS-IN-STATE-CODE                DELIMITED BY SIZE
+                INTO WS-RPT-LINE.
+            WRITE CTL-REPORT-LINE FROM WS-RPT-LINE.
+            PERFORM P0540-CHECK-CTLRPT-STATUS.
+
+        P0370-WRITE-CHECKPOINT.
+      * The checkpoint file is rewritten from scratch every time -
+      * it only ever needs to hold the single most recent restart
+      * point, not a history of all of them.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            PERFORM P0550-CHECK-CHKPT-STATUS.
+            MOVE WS-REC-IN       TO CHKPT-REC-IN-COUNT.
+            MOVE WS-REC-OUT      TO CHKPT-REC-OUT-COUNT.
+            MOVE WS-REC-REJECTED TO CHKPT-REC-REJ-COUNT.
+            MOVE WS-BONUS-TOTAL  TO CHKPT-REC-BONUS-TOTAL.
+            WRITE CHKPT-REC.
+            PERFORM P0550-CHECK-CHKPT-STATUS.
+            CLOSE CHECKPOINT-FILE.
+            PERFORM P0550-CHECK-CHKPT-STATUS.
+
+        P0380-READ-INPUT.
+            READ INPUT-BONUS INTO WS-INBONUS-REC
+                AT END
+                    MOVE 'Y' TO WS-INBONUS-EOF-SW
+            END-READ.
+            PERFORM P0500-CHECK-INBONUS-STATUS.
+            IF WS-INBONUS-STATUS = 00
+                ADD 1 TO WS-REC-IN
+            END-IF.
+
+        P0400-WRAP-UP.
+            PERFORM P0410-PRINT-BALANCE-REPORT.
+
+            CLOSE INPUT-BONUS.
+            PERFORM P0500-CHECK-INBONUS-STATUS.
+            CLOSE OUTPUT-BONUS.
+            PERFORM P0510-CHECK-OUTBONUS-STATUS.
+            CLOSE BADBONUS-FILE.
+            PERFORM P0520-CHECK-BADBONUS-STATUS.
+            CLOSE YTD-BONUS-MASTER.
+            PERFORM P0530-CHECK-YTDMSTR-STATUS.
+            CLOSE CTL-REPORT.
+            PERFORM P0540-CHECK-CTLRPT-STATUS.
+
+            PERFORM P0420-RESET-CHECKPOINT.
+
+        P0499-EXIT.
+            EXIT.
+
+        P0410-PRINT-BALANCE-REPORT.
+      * Records read should always reconcile to records written plus
+      * rejects - if it doesn't, something silently dropped a record.
+            COMPUTE WS-EXPECTED-TOTAL = WS-REC-OUT + WS-REC-REJECTED.
+
+            MOVE 'BONUS RUN - CONTROL TOTALS / BALANCING REPORT'
+                TO WS-RPT-LINE.
+            WRITE CTL-REPORT-LINE FROM WS-RPT-LINE.
+            PERFORM P0540-CHECK-CTLRPT-STATUS.
+
+            MOVE WS-REC-IN TO WS-RPT-CNT-EDIT.
+            MOVE SPACES TO WS-RPT-LINE.
+            STRING 'RECORDS READ .......... ' DELIMITED BY SIZE
+                   WS-RPT-CNT-EDIT             DELIMITED BY SIZE
+                INTO WS-RPT-LINE.
+            WRITE CTL-REPORT-LINE FROM WS-RPT-LINE.
+            PERFORM P0540-CHECK-CTLRPT-STATUS.
+
+            MOVE WS-REC-OUT TO WS-RPT-CNT-EDIT.
+            MOVE SPACES TO WS-RPT-LINE.
+            STRING 'RECORDS WRITTEN ....... ' DELIMITED BY SIZE
+                   WS-RPT-CNT-EDIT             DELIMITED BY SIZE
+                INTO WS-RPT-LINE.
+            WRITE CTL-REPORT-LINE FROM WS-RPT-LINE.
+            PERFORM P0540-CHECK-CTLRPT-STATUS.
+
+            MOVE WS-REC-REJECTED TO WS-RPT-CNT-EDIT.
+            MOVE SPACES TO WS-RPT-LINE.
+            STRING 'RECORDS REJECTED ...... ' DELIMITED BY SIZE
+                   WS-RPT-CNT-EDIT             DELIMITED BY SIZE
+                INTO WS-RPT-LINE.
+            WRITE CTL-REPORT-LINE FROM WS-RPT-LINE.
+            PERFORM P0540-CHECK-CTLRPT-STATUS.
+
+            MOVE WS-BONUS-TOTAL TO WS-RPT-AMT-EDIT.
+            MOVE SPACES TO WS-RPT-LINE.
+            STRING 'TOTAL NET BONUS AMT ... ' DELIMITED BY SIZE
+                   WS-RPT-AMT-EDIT             DELIMITED BY SIZE
+                INTO WS-RPT-LINE.
+            WRITE CTL-REPORT-LINE FROM WS-RPT-LINE.
+            PERFORM P0540-CHECK-CTLRPT-STATUS.
+
+            IF WS-REC-IN = WS-EXPECTED-TOTAL
+                MOVE 'CONTROL TOTALS BALANCE - IN = OUT + REJECTS'
+                    TO WS-RPT-LINE
+            ELSE
+                MOVE 'DISCREPANCY - RECORDS IN NOT EQUAL OUT + REJECTS'
+                    TO WS-RPT-LINE
+            END-IF.
+            WRITE CTL-REPORT-LINE FROM WS-RPT-LINE.
+            PERFORM P0540-CHECK-CTLRPT-STATUS.
+
+        P0420-RESET-CHECKPOINT.
+      * A clean finish means there is nothing to restart from - clear
+      * the checkpoint so the next run starts fresh from record one.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            PERFORM P0550-CHECK-CHKPT-STATUS.
+            CLOSE CHECKPOINT-FILE.
+            PERFORM P0550-CHECK-CHKPT-STATUS.
+
+        P0500-CHECK-INBONUS-STATUS.
+      * 00 = normal read, 10 = end of file. Anything else is a real
+      * I-O problem and the run cannot be trusted to continue.
+            IF WS-INBONUS-STATUS = 00 OR WS-INBONUS-STATUS = 10
+                CONTINUE
+            ELSE
+                DISPLAY 'BONUS ABEND - INPUT-BONUS I-O ERROR, STATUS = '
+                    WS-INBONUS-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+        P0510-CHECK-OUTBONUS-STATUS.
+            IF WS-OUTBONUS-STATUS NOT = 00
+                DISPLAY 'BONUS ABEND - OUTBONUS I-O ERROR, STATUS = '
+                    WS-OUTBONUS-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+        P0520-CHECK-BADBONUS-STATUS.
+            IF WS-BADBONUS-STATUS NOT = 00
+                DISPLAY 'BONUS ABEND - BADBONUS I-O ERROR, STATUS = '
+                    WS-BADBONUS-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+        P0530-CHECK-YTDMSTR-STATUS.
+      * 23 = record not found on READ, which is the expected signal
+      * that this employee has no YTD record yet.
+            IF WS-YTDMSTR-STATUS = 00 OR WS-YTDMSTR-STATUS = 23
+                CONTINUE
+            ELSE
+                DISPLAY 'BONUS ABEND - YTD-MASTER I-O ERROR, STATUS = '
+                    WS-YTDMSTR-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+        P0540-CHECK-CTLRPT-STATUS.
+            IF WS-CTLRPT-STATUS NOT = 00
+                DISPLAY 'BONUS ABEND - CTL-REPORT I-O ERROR, STATUS = '
+                    WS-CTLRPT-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+        P0550-CHECK-CHKPT-STATUS.
+      * 35 = file not found on the initial OPEN INPUT (no prior
+      * checkpoint yet) and 10 = end of file with no record on it -
+      * both are expected outcomes of "this is not a restart", not
+      * errors.
+            IF WS-CHKPT-STATUS = 00 OR WS-CHKPT-STATUS = 10
+                OR WS-CHKPT-STATUS = 35
+                CONTINUE
+            ELSE
+                DISPLAY 'BONUS ABEND - CHKPT-FILE I-O ERROR, STATUS = '
+                    WS-CHKPT-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
