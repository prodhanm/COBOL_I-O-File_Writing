@@ -0,0 +1,116 @@
+//BONUSJOB JOB (ACCTNO),'BONUS RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* BONUSJOB - PRESORT INBONUS BY STATE, RUN BONUS, THEN RUN THE
+//* STATE SUMMARY REPORT AGAINST THE OUTBONUS THE BONUS STEP WROTE.
+//*
+//* PROD.BONUS.YTDMSTR IS A VSAM KSDS AND MUST ALREADY EXIST BEFORE
+//* THIS JOB'S FIRST EVER RUN - SEE THE ONE-TIME DEFINE STEP BELOW.
+//* A COBOL OPEN OUTPUT CANNOT CREATE A VSAM CLUSTER, SO BONUS.CBL'S
+//* P0230-OPEN-YTD-MASTER FALLBACK ONLY HANDLES A MISSING GENERATION
+//* OF A QSAM-STYLE FILE, NOT A MISSING CLUSTER DEFINITION.
+//*
+//* CHKPTFL MUST BE POSITIONED AT THE BEGINNING ON EVERY OPEN OUTPUT
+//* (P0370-WRITE-CHECKPOINT/P0420-RESET-CHECKPOINT IN BONUS.CBL BOTH
+//* RELY ON THAT TO REWRITE JUST THE ONE LATEST RESTART RECORD, NOT
+//* ACCUMULATE ONE PER CHECKPOINT). UNDER Z/OS, DISP=MOD FORCES EVERY
+//* OPEN ON THAT DD TO POSITION AT END-OF-DATASET REGARDLESS OF WHAT
+//* THE PROGRAM ASKS FOR, SO CHKPTFL USES DISP=OLD INSTEAD (WHICH
+//* LEAVES POSITIONING TO THE PROGRAM'S OWN OPEN MODE) - THAT REQUIRES
+//* THE DATASET TO ALREADY EXIST, HENCE THE ONE-TIME ALLOCATION STEP.
+//*
+//* STEP1  DEFYTD   - ONE-TIME DEFINE OF THE YTD MASTER VSAM CLUSTER.
+//*                    IDEMPOTENT (SET MAXCC=0 AFTER "ALREADY EXISTS")
+//*                    SO IT'S SAFE TO LEAVE IN EVERY RUN OF THIS JOB
+//*                    RATHER THAN MAINTAIN A SEPARATE ONE-TIME SETUP
+//*                    JOB.
+//* STEP2  ALLOCCHK - ONE-TIME ALLOCATION OF CHKPTFL SO THE BONUS
+//*                    STEP CAN USE DISP=OLD ON IT (SEE ABOVE). USES
+//*                    DISP=MOD SO IT CREATES THE DATASET IF MISSING
+//*                    AND DOES NOTHING (NO I-O, NO POSITIONING) IF IT
+//*                    ALREADY EXISTS - IDEMPOTENT LIKE DEFYTD.
+//* STEP3  DELETE   - SCRATCH LAST RUN'S SORTED/OUTBONUS/BADBONUS
+//*                    DATASETS SO THIS RUN'S NEW ALLOCATIONS DON'T
+//*                    FAIL WITH A DUPLICATE DATA SET NAME. ONLY
+//*                    "ENTRY NOT FOUND" (RC 8, A FIRST-EVER RUN OR A
+//*                    RESTART THAT DIDN'T REACH THIS STEP) IS
+//*                    SUPPRESSED - ANY OTHER RETURN CODE (CATALOG OR
+//*                    SECURITY PROBLEMS) STOPS THE JOB SO IT ISN'T
+//*                    MASKED.
+//*                    IF RESTARTING AFTER AN ABEND, RESUBMIT WITH
+//*                    RESTART=BONUS ON THE JOB CARD INSTEAD OF
+//*                    LETTING THIS JOB RUN FROM THE TOP - THAT
+//*                    SKIPS THIS STEP AND PRESORT SO THE SORTED,
+//*                    OUTBONUS, BADBONUS, AND CHKPTFL DATASETS THE
+//*                    ABEND LEFT BEHIND ARE NOT WIPED OUT.
+//* STEP4  PRESORT  - SORT INBONUS BY WS-IN-STATE-CODE SO BONUS AND
+//*                    STATERPT CAN PROCESS PER-STATE IN SEQUENCE.
+//* STEP5  BONUS    - RUN THE BONUS PROGRAM AGAINST THE SORTED FILE.
+//*                    ONLY RUNS IF STEP4 ENDED CLEAN (COND CHECK).
+//* STEP6  STATERPT - RUN THE STATE SUMMARY REPORT AGAINST OUTBONUS.
+//*                    ONLY RUNS IF STEP4 AND STEP5 ENDED CLEAN.
+//*--------------------------------------------------------------*
+//DEFYTD   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.BONUS.YTDMSTR)          -
+                  INDEXED                            -
+                  KEYS(36 0)                          -
+                  RECORDSIZE(47 47)                    -
+                  TRACKS(5 5))
+  IF LASTCC = 12 THEN SET MAXCC = 0
+/*
+//ALLOCCHK EXEC PGM=IEFBR14
+//CHKPTFL  DD   DSN=PROD.BONUS.CHKPTFL,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=38)
+//DELETE   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.BONUS.INBONUS.SORTED
+  IF LASTCC = 8 THEN SET MAXCC = 0
+  DELETE PROD.BONUS.OUTBONUS
+  IF LASTCC = 8 THEN SET MAXCC = 0
+  DELETE PROD.BONUS.BADBONUS
+  IF LASTCC = 8 THEN SET MAXCC = 0
+/*
+//PRESORT  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=PROD.BONUS.INBONUS,DISP=SHR
+//SORTOUT  DD   DSN=PROD.BONUS.INBONUS.SORTED,
+//              DISP=(NEW,CATLG,CATLG),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//SYSIN    DD   *
+  SORT FIELDS=(1,2,CH,A)
+/*
+//*--------------------------------------------------------------*
+//* IF THE PRESORT ABENDS OR RETURNS A BAD CONDITION CODE, DO NOT
+//* LET A PARTIAL OR GARBAGE SORTED FILE FEED THE BONUS STEP.
+//*--------------------------------------------------------------*
+//BONUS    EXEC PGM=BONUS,COND=(4,GE,PRESORT)
+//STEPLIB  DD   DSN=PROD.BONUS.LOADLIB,DISP=SHR
+//INBONUS  DD   DSN=PROD.BONUS.INBONUS.SORTED,DISP=SHR
+//OUTBONUS DD   DSN=PROD.BONUS.OUTBONUS,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//BADBONUS DD   DSN=PROD.BONUS.BADBONUS,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//CTLRPT   DD   SYSOUT=*
+//CHKPTFL  DD   DSN=PROD.BONUS.CHKPTFL,DISP=(OLD,CATLG,CATLG)
+//YTDMSTR  DD   DSN=PROD.BONUS.YTDMSTR,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* THE STATE SUMMARY REPORT NEEDS A CLEAN OUTBONUS FROM THE BONUS
+//* STEP - IF EITHER PRIOR STEP FAILED, SKIP IT RATHER THAN REPORT
+//* OFF A SHORT OR MISSING FILE.
+//*--------------------------------------------------------------*
+//STATERPT EXEC PGM=STATERPT,COND=((4,GE,PRESORT),(4,GE,BONUS))
+//STEPLIB  DD   DSN=PROD.BONUS.LOADLIB,DISP=SHR
+//OUTBONUS DD   DSN=PROD.BONUS.OUTBONUS,DISP=SHR
+//STATERPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
