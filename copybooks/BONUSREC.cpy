@@ -0,0 +1,28 @@
+      *****************************************************************
+      * BONUSREC
+      *
+      * Shared record layout for the bonus detail records used by
+      * BONUS (which builds them) and any downstream program that
+      * reads OUTBONUS, such as STATERPT.  Keeping one copy of these
+      * 05-level fields means WS-OUT-BONUS-AMT (or any other field)
+      * only has to change in one place.
+      *****************************************************************
+        01 WS-INBONUS-REC.
+            05 WS-IN-STATE-CODE             PIC X(02).
+            05 WS-IN-LAST-NAME              PIC X(20).
+            05 WS-IN-FIRST-NAME             PIC X(15).
+            05 WS-IN-MID-INIT               PIC X(01).
+            05 WS-IN-BONUS-AMT              PIC S9(9).
+            05 WS-IN-FED-EXEMPT-IND         PIC X(01).
+            05 WS-IN-ST-EXEMPT-IND          PIC X(01).
+            05 WS-IN-FILLER                 PIC X(31).
+
+        01 WS-OUTBONUS-REC.
+            05 WS-OUT-STATE-CODE            PIC X(02).
+            05 WS-OUT-LAST-NAME             PIC X(20).
+            05 WS-OUT-FIRST-NAME            PIC X(15).
+            05 WS-OUT-MID-INIT              PIC X(01).
+            05 WS-OUT-BONUS-AMT             PIC S9(7)V99.
+            05 WS-OUT-FED-EXEMPT-IND        PIC X(01).
+            05 WS-OUT-ST-EXEMPT-IND         PIC X(01).
+            05 WS-OUT-FILLER                PIC X(31).
