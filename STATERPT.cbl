@@ -0,0 +1,180 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. STATERPT.
+
+        ENVIRONMENT DIVISION.
+      * STATERPT reads the OUTBONUS detail file BONUS produced and
+      * breaks total bonus dollars and headcount out by state, with a
+      * subtotal line at each state break and a grand total at the end.
+      * It assumes OUTBONUS arrives sorted by WS-OUT-STATE-CODE - see
+      * the presort step in jcl/BONUSJOB.jcl.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OUTPUT-BONUS ASSIGN TO OUTBONUS
+                FILE STATUS IS WS-OUTBONUS-STATUS.
+            SELECT STATE-REPORT ASSIGN TO STATERPT
+                FILE STATUS IS WS-STATERPT-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD OUTPUT-BONUS
+            RECORDING MODE IS F
+            BLOCK CONTAINS 80 RECORDS
+            DATA RECORD IS FD-OUTBONUS-REC.
+        01 FD-OUTBONUS-REC                  PIC X(80).
+
+        FD STATE-REPORT
+            RECORDING MODE IS F
+            DATA RECORD IS STATE-REPORT-LINE.
+        01 STATE-REPORT-LINE                PIC X(132).
+
+        WORKING-STORAGE SECTION.
+        01 FILLER                           PIC X(37)  VALUE
+            'BEGIN WORKING STORAGE FOR STATERPT '.
+        01 WS-OUTBONUS-STATUS               PIC 9(02)  VALUE ZEROS.
+        01 WS-STATERPT-STATUS               PIC 9(02)  VALUE ZEROS.
+
+      * WS-OUTBONUS-REC below is the same layout BONUS wrote OUTBONUS
+      * with - see copybooks/BONUSREC.cpy.
+        COPY BONUSREC.
+
+        01 W01-SWITCHES.
+            05 WS-OUTBONUS-EOF-SW           PIC X(01)  VALUE 'N'.
+            05 WS-FIRST-RECORD-SW           PIC X(01)  VALUE 'Y'.
+
+        01 W02-STATE-ACCUMULATORS.
+            05 WS-PREV-STATE-CODE           PIC X(02)  VALUE SPACES.
+            05 WS-STATE-TOTAL-AMT           PIC S9(9)V99 VALUE ZEROS.
+            05 WS-STATE-HEADCOUNT           PIC S9(9)  COMP VALUE ZEROS.
+
+        01 W03-GRAND-ACCUMULATORS.
+            05 WS-GRAND-TOTAL-AMT           PIC S9(9)V99 VALUE ZEROS.
+            05 WS-GRAND-HEADCOUNT           PIC S9(9)  COMP VALUE ZEROS.
+
+        01 W04-REPORT-FIELDS.
+            05 WS-RPT-LINE                  PIC X(132).
+            05 WS-RPT-CNT-EDIT              PIC ZZZ,ZZ9.
+            05 WS-RPT-AMT-EDIT              PIC ZZZ,ZZZ,ZZ9.99-.
+
+        PROCEDURE DIVISION.
+      * This is the main part of the program where
+      * the logic is written.
+
+        P0100-MAINLINE.
+            PERFORM P0200-INITIALIZES       THRU P0299-EXIT.
+
+            PERFORM P0300-PROCESS-DETAIL    THRU P0399-EXIT
+                UNTIL WS-OUTBONUS-EOF-SW = 'Y'.
+
+            PERFORM P0400-WRAP-UP           THRU P0499-EXIT
+
+            STOP RUN.
+
+        P0199-EXIT.
+            EXIT.
+
+        P0200-INITIALIZES.
+            OPEN INPUT OUTPUT-BONUS.
+            PERFORM P0500-CHECK-OUTBONUS-STATUS.
+
+            OPEN OUTPUT STATE-REPORT.
+            PERFORM P0510-CHECK-STATERPT-STATUS.
+
+            MOVE 'STATE BONUS SUMMARY REPORT' TO WS-RPT-LINE.
+            WRITE STATE-REPORT-LINE FROM WS-RPT-LINE.
+            PERFORM P0510-CHECK-STATERPT-STATUS.
+
+            PERFORM P0380-READ-DETAIL.
+
+        P0299-EXIT.
+            EXIT.
+
+        P0300-PROCESS-DETAIL.
+      * A change in state code (after the first record) is a control
+      * break - print the prior state's subtotal before starting the
+      * new state's accumulators.
+            IF WS-FIRST-RECORD-SW = 'N'
+                AND WS-OUT-STATE-CODE NOT = WS-PREV-STATE-CODE
+                    PERFORM P0310-PRINT-STATE-SUBTOTAL
+                    PERFORM P0320-RESET-STATE-ACCUMULATORS
+            END-IF.
+
+            MOVE 'N' TO WS-FIRST-RECORD-SW.
+            MOVE WS-OUT-STATE-CODE TO WS-PREV-STATE-CODE.
+            ADD WS-OUT-BONUS-AMT TO WS-STATE-TOTAL-AMT.
+            ADD 1 TO WS-STATE-HEADCOUNT.
+            ADD WS-OUT-BONUS-AMT TO WS-GRAND-TOTAL-AMT.
+            ADD 1 TO WS-GRAND-HEADCOUNT.
+
+            PERFORM P0380-READ-DETAIL.
+
+        P0399-EXIT.
+            EXIT.
+
+        P0310-PRINT-STATE-SUBTOTAL.
+            MOVE WS-STATE-HEADCOUNT TO WS-RPT-CNT-EDIT.
+            MOVE WS-STATE-TOTAL-AMT TO WS-RPT-AMT-EDIT.
+            STRING 'STATE ' DELIMITED BY SIZE
+                   WS-PREV-STATE-CODE DELIMITED BY SIZE
+                   '  COUNT=' DELIMITED BY SIZE
+                   WS-RPT-CNT-EDIT DELIMITED BY SIZE
+                   '  TOTAL=' DELIMITED BY SIZE
+                   WS-RPT-AMT-EDIT DELIMITED BY SIZE
+                INTO WS-RPT-LINE.
+            WRITE STATE-REPORT-LINE FROM WS-RPT-LINE.
+            PERFORM P0510-CHECK-STATERPT-STATUS.
+
+        P0320-RESET-STATE-ACCUMULATORS.
+            MOVE ZEROS TO WS-STATE-TOTAL-AMT.
+            MOVE ZEROS TO WS-STATE-HEADCOUNT.
+
+        P0380-READ-DETAIL.
+            READ OUTPUT-BONUS INTO WS-OUTBONUS-REC
+                AT END
+                    MOVE 'Y' TO WS-OUTBONUS-EOF-SW
+            END-READ.
+            PERFORM P0500-CHECK-OUTBONUS-STATUS.
+
+        P0400-WRAP-UP.
+      * Print the last state's subtotal (the loop only prints a
+      * subtotal when the state changes, so the final state needs one
+      * more push here) and then the grand total across all states.
+            IF WS-FIRST-RECORD-SW = 'N'
+                PERFORM P0310-PRINT-STATE-SUBTOTAL
+            END-IF.
+
+            MOVE WS-GRAND-HEADCOUNT TO WS-RPT-CNT-EDIT.
+            MOVE WS-GRAND-TOTAL-AMT TO WS-RPT-AMT-EDIT.
+            STRING 'GRAND TOTAL  COUNT=' DELIMITED BY SIZE
+                   WS-RPT-CNT-EDIT DELIMITED BY SIZE
+                   '  TOTAL=' DELIMITED BY SIZE
+                   WS-RPT-AMT-EDIT DELIMITED BY SIZE
+                INTO WS-RPT-LINE.
+            WRITE STATE-REPORT-LINE FROM WS-RPT-LINE.
+            PERFORM P0510-CHECK-STATERPT-STATUS.
+
+            CLOSE OUTPUT-BONUS.
+            PERFORM P0500-CHECK-OUTBONUS-STATUS.
+            CLOSE STATE-REPORT.
+            PERFORM P0510-CHECK-STATERPT-STATUS.
+
+        P0499-EXIT.
+            EXIT.
+
+        P0500-CHECK-OUTBONUS-STATUS.
+            IF WS-OUTBONUS-STATUS = 00 OR WS-OUTBONUS-STATUS = 10
+                CONTINUE
+            ELSE
+                DISPLAY 'STATERPT ABEND - OUTBONUS I-O ERROR, STATUS = '
+                    WS-OUTBONUS-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
+        P0510-CHECK-STATERPT-STATUS.
+            IF WS-STATERPT-STATUS NOT = 00
+                DISPLAY 'STATERPT ABEND - STATERPT I-O ERROR, STATUS = '
+                    WS-STATERPT-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
